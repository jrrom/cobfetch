@@ -0,0 +1,8 @@
+      *> One row per displayed panel field - label, display order and
+      *> the shell command that fills it in. Maintained by ops in
+      *> FIELDS.CTL; adding a row (or changing a command) is a data
+      *> change, not a recompile.
+           01 field-ctl-record.
+               02 field-ctl-label      pic x(20).
+               02 field-ctl-order      pic 9(02).
+               02 field-ctl-command    pic x(200).
