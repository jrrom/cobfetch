@@ -0,0 +1,16 @@
+      *> Shared by cobfetch-sweep and its checkpoint/restart logic -
+      *> one row per host, five pipe-run fields plus the ssh outcome.
+           01 sweep-host-name        pic x(64).
+
+           01 sweep-report-record.
+               02 sweep-rpt-host     pic x(64).
+               02 sweep-rpt-user     pic x(64).
+               02 sweep-rpt-os       pic x(64).
+               02 sweep-rpt-kernel   pic x(64).
+               02 sweep-rpt-uptime   pic x(64).
+               02 sweep-rpt-shell    pic x(64).
+               02 sweep-rpt-date     pic x(08).
+               02 sweep-rpt-time     pic x(06).
+               02 sweep-rpt-status   pic x(9).
+                   88 sweep-rpt-ok        value "OK".
+                   88 sweep-rpt-failed    value "FAILED".
