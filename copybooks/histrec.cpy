@@ -0,0 +1,18 @@
+      *> One row per cobfetch run, keyed by host/date/time so repeat
+      *> runs on the same day don't collide - lets us answer "what
+      *> kernel was this box on last Tuesday" from history alone.
+           01 history-record.
+               02 hist-key.
+                   03 hist-host        pic x(64).
+                   03 hist-date        pic x(08).
+                   03 hist-time        pic x(06).
+               02 hist-user-line       pic x(256).
+               02 hist-user-len        pic 9(5).
+               02 hist-os-line         pic x(256).
+               02 hist-os-len          pic 9(5).
+               02 hist-kernel-line     pic x(256).
+               02 hist-kernel-len      pic 9(5).
+               02 hist-uptime-line     pic x(256).
+               02 hist-uptime-len      pic 9(5).
+               02 hist-shell-line      pic x(256).
+               02 hist-shell-len       pic 9(5).
