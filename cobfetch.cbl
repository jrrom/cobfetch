@@ -6,10 +6,36 @@
        environment division.
            configuration section.
            repository.
-               function pipe-run.
+               function pipe-run
+               function pipe-run-multi.
+
+           input-output section.
+           file-control.
+               select field-ctl-file assign to "FIELDS.CTL"
+                   organization line sequential
+                   file status is field-ctl-status.
+
+               select history-file assign to "COBFETCH.HIST"
+                   organization indexed
+                   access mode is dynamic
+                   record key is hist-key
+                   file status is history-file-status.
+
+               select export-file assign to "COBFETCH.EXP"
+                   organization line sequential
+                   file status is export-file-status.
 
        data division.
            file section.
+               fd field-ctl-file.
+                   copy fieldctl.
+
+               fd history-file.
+                   copy histrec.
+
+               fd export-file.
+                   01 export-file-record pic x(2000).
+
            working-storage section.
                01 logo.
                    02 line-1 pic x(21) value "               __   ".
@@ -20,67 +46,809 @@
                    02 line-6 pic x(21) value "/__.-'| |--| |      ".
                    02 line-7 pic x(21) value "      |_|  |_|      ".
 
+      *> Field control table read from FIELDS.CTL at start of run -
+      *> one row per panel field (label, display order, command).
+               01 field-ctl-status      pic x(02).
+               01 field-ctl-eof-switch  pic x(01) value "N".
+                   88 field-ctl-eof         value "Y".
+
+               01 field-results.
+                   02 field-result occurs 10 times.
+                       03 fr-label      pic x(20).
+                       03 fr-order      pic 9(02).
+                       03 fr-command    pic x(200).
+                       03 fr-line       pic x(256).
+                       03 fr-length     pic 9(3).
+                       03 fr-status     pic 9(1).
+                       03 fr-rc         pic s9(5).
+               01 field-count           pic 9(2) value 0.
+               01 field-index           usage binary-long.
+               01 field-result-scratch.
+                   02 frs-label      pic x(20).
+                   02 frs-order      pic 9(02).
+                   02 frs-command    pic x(200).
+                   02 frs-line       pic x(256).
+                   02 frs-length     pic 9(3).
+                   02 frs-status     pic 9(1).
+                   02 frs-rc         pic s9(5).
+               01 sort-outer-index      usage binary-long.
+               01 sort-inner-index      usage binary-long.
+               01 sort-inner-limit      usage binary-long.
+
+               01 search-label          pic x(20).
+               01 search-result-index   usage binary-long value 0.
+
+               01 field-label-6         pic x(06) justified right.
+
+               01 pipe-command-scratch    pic x(:BUFFER-SIZE:).
+               01 pipe-details-scratch.
+                   02 pipe-line-scratch     pic x(:BUFFER-SIZE:).
+                   02 pipe-length-scratch   pic 9(5).
+                   02 pipe-run-status-scratch pic 9(1).
+                       88 pipe-run-ok-scratch     value 0.
+                   02 pipe-run-rc-scratch   pic s9(5).
+               01 field-copy-len        pic 9(3).
+
                01 pipe-details-user.
-                   02 pipe-line-user     pic x(:BUFFER-SIZE:).
-                   02 pipe-length-user   pic 9(5).
+                   02 pipe-line-user     pic x(256).
+                   02 pipe-length-user   pic 9(3).
+                   02 pipe-run-status    pic 9(1).
+                       88 pipe-run-ok         value 0.
+                   02 pipe-run-rc        pic s9(5).
 
                01 pipe-details-os.
-                   02 pipe-line-os       pic x(:BUFFER-SIZE:).
-                   02 pipe-length-os     pic 9(5).
+                   02 pipe-line-os       pic x(256).
+                   02 pipe-length-os     pic 9(3).
+                   02 pipe-run-status    pic 9(1).
+                       88 pipe-run-ok         value 0.
+                   02 pipe-run-rc        pic s9(5).
 
                01 pipe-details-kernel.
-                   02 pipe-line-kernel   pic x(:BUFFER-SIZE:).
-                   02 pipe-length-kernel pic 9(5).
-           
+                   02 pipe-line-kernel   pic x(256).
+                   02 pipe-length-kernel pic 9(3).
+                   02 pipe-run-status    pic 9(1).
+                       88 pipe-run-ok         value 0.
+                   02 pipe-run-rc        pic s9(5).
+
                01 pipe-details-uptime.
-                   02 pipe-line-uptime   pic x(:BUFFER-SIZE:).
-                   02 pipe-length-uptime pic 9(5).
+                   02 pipe-line-uptime   pic x(256).
+                   02 pipe-length-uptime pic 9(3).
+                   02 pipe-run-status    pic 9(1).
+                       88 pipe-run-ok         value 0.
+                   02 pipe-run-rc        pic s9(5).
 
                01 pipe-details-shell.
-                   02 pipe-line-shell    pic x(:BUFFER-SIZE:).
-                   02 pipe-length-shell  pic 9(5).
-               
+                   02 pipe-line-shell    pic x(256).
+                   02 pipe-length-shell  pic 9(3).
+                   02 pipe-run-status    pic 9(1).
+                       88 pipe-run-ok         value 0.
+                   02 pipe-run-rc        pic s9(5).
+
+               01 pipe-details-host.
+                   02 pipe-line-host     pic x(:BUFFER-SIZE:).
+                   02 pipe-length-host   pic 9(5).
+                   02 pipe-run-status    pic 9(1).
+                       88 pipe-run-ok         value 0.
+                   02 pipe-run-rc        pic s9(5).
+
+               01 pipe-details-disk.
+                   02 pipe-disk-status    pic 9(1).
+                       88 pipe-disk-ok        value 0.
+                   02 pipe-disk-rc        pic s9(5).
+                   02 pipe-disk-count     pic 9(4).
+                   02 pipe-disk-lines occurs 200 times.
+                       03 pipe-disk-line     pic x(256).
+                       03 pipe-disk-line-len pic 9(3).
+
+               01 disk-line-index      usage binary-long.
+
+               01 history-file-status  pic x(02).
+               01 run-date             pic x(08).
+               01 run-time             pic x(06).
+
+               01 uptime-threshold-hours   pic 9(3) value 2.
+               01 uptime-hours-since-boot  pic 9(3) value 0.
+               01 recently-rebooted-switch pic x(01) value "N".
+                   88 recently-rebooted        value "Y".
+               01 day-found-switch         pic x(01) value "N".
+                   88 day-found                value "Y".
+               01 minute-found-switch      pic x(01) value "N".
+                   88 minute-found             value "Y".
+
+               01 uptime-word-table.
+                   02 uptime-word occurs 20 times.
+                       03 uptime-word-text  pic x(20).
+                       03 uptime-word-len   pic 9(2).
+               01 uptime-word-count     pic 9(2) value 0.
+               01 uptime-split-pointer  usage binary-long.
+               01 uptime-word-index     usage binary-long.
+               01 uptime-hour-word-index usage binary-long value 0.
+               01 uptime-prev-word-text  pic x(20).
+               01 uptime-prev-word-len   pic 9(2).
+
                01 green pic x(21) value "echo -ne '\033[32;1m'".
+               01 red   pic x(21) value "echo -ne '\033[31;1m'".
                01 clear pic x(18) value "echo -ne '\033[0m'".
-           
+
+      *> Run mode - default console panel, or CSV/JSON export for
+      *> monitoring-dashboard ingestion, selected on the command line
+      *> (e.g. "cobfetch CSV" or "cobfetch JSON").
+               01 run-mode-arg      pic x(10).
+               01 run-mode          pic x(04) value "CON".
+                   88 run-mode-console  value "CON".
+                   88 run-mode-csv      value "CSV".
+                   88 run-mode-json     value "JSON".
+               01 json-quote        pic x(01) value """".
+               01 export-file-status pic x(02).
+
+      *> A field's raw text can carry a comma or quote (the os-release
+      *> PRETTY_NAME is the classic offender - "Red Hat ..., Version
+      *> 8") that would otherwise corrupt the delimited CSV/JSON the
+      *> export exists to feed a monitoring dashboard. Scrubbed
+      *> through sanitize-target/sanitize-csv-field/sanitize-json-
+      *> field before it goes into either export record.
+               01 sanitize-target   pic x(256).
+               01 host-field-len    pic 9(3).
+
+               01 csv-export-fields.
+                   02 csv-host      pic x(256).
+                   02 csv-user      pic x(256).
+                   02 csv-os        pic x(256).
+                   02 csv-kernel    pic x(256).
+                   02 csv-uptime    pic x(256).
+                   02 csv-shell     pic x(256).
+
+               01 json-export-fields.
+                   02 json-host     pic x(256).
+                   02 json-user     pic x(256).
+                   02 json-os       pic x(256).
+                   02 json-kernel   pic x(256).
+                   02 json-uptime   pic x(256).
+                   02 json-shell    pic x(256).
+
       *> ***************************************************************
-      
+
        procedure division.
-           move pipe-run("echo $USER")  to pipe-details-user
-           move pipe-run(". /etc/os-release && echo $PRETTY_NAME")
-               to pipe-details-os
-           move pipe-run("uname -r")    to pipe-details-kernel
-           move pipe-run("uptime -p")   to pipe-details-uptime
-           move pipe-run("echo $SHELL") to pipe-details-shell
+           perform capture-run-timestamp
+           perform determine-run-mode
+           perform gather-facts
+           perform check-pipe-errors
+           perform check-uptime-threshold
+           if run-mode-console
+               perform display-panel
+               perform display-extra-fields
+               perform display-disk-panel
+           else
+               perform write-export-record
+           end-if
+           perform record-history
+           stop run.
+
+       determine-run-mode.
+           move spaces to run-mode-arg
+           accept run-mode-arg from command-line
+           move "CON" to run-mode
+           if run-mode-arg = "CSV" or run-mode-arg = "csv"
+               move "CSV" to run-mode
+           end-if
+           if run-mode-arg = "JSON" or run-mode-arg = "json"
+               move "JSON" to run-mode
+           end-if.
+
+       write-export-record.
+           if run-mode-csv
+               perform write-export-csv
+           else
+               perform write-export-json
+           end-if.
+
+       write-export-csv.
+           perform build-csv-fields
+           move spaces to export-file-record
+           string csv-host(1 : host-field-len)
+                                                delimited by size
+                  ","                          delimited by size
+                  csv-user(1 : pipe-length-user)
+                                                delimited by size
+                  ","                          delimited by size
+                  csv-os(1 : pipe-length-os)
+                                                delimited by size
+                  ","                          delimited by size
+                  csv-kernel(1 : pipe-length-kernel)
+                                                delimited by size
+                  ","                          delimited by size
+                  csv-uptime(1 : pipe-length-uptime)
+                                                delimited by size
+                  ","                          delimited by size
+                  csv-shell(1 : pipe-length-shell)
+                                                delimited by size
+                  ","                          delimited by size
+                  run-date                     delimited by size
+                  ","                          delimited by size
+                  run-time                     delimited by size
+               into export-file-record
+           end-string
+      *> COBFETCH.EXP does not exist before the very first export-mode
+      *> run - OPEN EXTEND fails (status "35") rather than creating it.
+           open extend export-file
+           if export-file-status = "35"
+               open output export-file
+           end-if
+           write export-file-record
+           close export-file.
+
+       clamp-host-field-len.
+           if pipe-length-host > 256
+               move 256 to host-field-len
+           else
+               move pipe-length-host to host-field-len
+           end-if.
+
+       build-csv-fields.
+           perform clamp-host-field-len
+           move pipe-line-host(1 : host-field-len) to sanitize-target
+           perform sanitize-csv-field
+           move sanitize-target to csv-host
+
+           move pipe-line-user(1 : pipe-length-user) to sanitize-target
+           perform sanitize-csv-field
+           move sanitize-target to csv-user
+
+           move pipe-line-os(1 : pipe-length-os) to sanitize-target
+           perform sanitize-csv-field
+           move sanitize-target to csv-os
+
+           move pipe-line-kernel(1 : pipe-length-kernel)
+               to sanitize-target
+           perform sanitize-csv-field
+           move sanitize-target to csv-kernel
+
+           move pipe-line-uptime(1 : pipe-length-uptime)
+               to sanitize-target
+           perform sanitize-csv-field
+           move sanitize-target to csv-uptime
+
+           move pipe-line-shell(1 : pipe-length-shell)
+               to sanitize-target
+           perform sanitize-csv-field
+           move sanitize-target to csv-shell.
+
+       sanitize-csv-field.
+           inspect sanitize-target replacing all "," by " "
+           inspect sanitize-target replacing all '"' by "'".
+
+       build-json-fields.
+           perform clamp-host-field-len
+           move pipe-line-host(1 : host-field-len) to sanitize-target
+           perform sanitize-json-field
+           move sanitize-target to json-host
+
+           move pipe-line-user(1 : pipe-length-user) to sanitize-target
+           perform sanitize-json-field
+           move sanitize-target to json-user
+
+           move pipe-line-os(1 : pipe-length-os) to sanitize-target
+           perform sanitize-json-field
+           move sanitize-target to json-os
+
+           move pipe-line-kernel(1 : pipe-length-kernel)
+               to sanitize-target
+           perform sanitize-json-field
+           move sanitize-target to json-kernel
+
+           move pipe-line-uptime(1 : pipe-length-uptime)
+               to sanitize-target
+           perform sanitize-json-field
+           move sanitize-target to json-uptime
+
+           move pipe-line-shell(1 : pipe-length-shell)
+               to sanitize-target
+           perform sanitize-json-field
+           move sanitize-target to json-shell.
+
+       sanitize-json-field.
+           inspect sanitize-target replacing all "\" by "/"
+           inspect sanitize-target replacing all '"' by "'".
+
+       write-export-json.
+           perform build-json-fields
+           move spaces to export-file-record
+           string "{"                          delimited by size
+                  json-quote                    delimited by size
+                  "host"                        delimited by size
+                  json-quote                    delimited by size
+                  ":"                           delimited by size
+                  json-quote                    delimited by size
+                  json-host(1 : host-field-len)
+                                                delimited by size
+                  json-quote                    delimited by size
+                  ","                          delimited by size
+                  json-quote                    delimited by size
+                  "user"                        delimited by size
+                  json-quote                    delimited by size
+                  ":"                           delimited by size
+                  json-quote                    delimited by size
+                  json-user(1 : pipe-length-user)
+                                                delimited by size
+                  json-quote                    delimited by size
+                  ","                          delimited by size
+                  json-quote                    delimited by size
+                  "os"                          delimited by size
+                  json-quote                    delimited by size
+                  ":"                           delimited by size
+                  json-quote                    delimited by size
+                  json-os(1 : pipe-length-os)
+                                                delimited by size
+                  json-quote                    delimited by size
+                  ","                          delimited by size
+                  json-quote                    delimited by size
+                  "kernel"                      delimited by size
+                  json-quote                    delimited by size
+                  ":"                           delimited by size
+                  json-quote                    delimited by size
+                  json-kernel(1 : pipe-length-kernel)
+                                                delimited by size
+                  json-quote                    delimited by size
+                  ","                          delimited by size
+                  json-quote                    delimited by size
+                  "uptime"                      delimited by size
+                  json-quote                    delimited by size
+                  ":"                           delimited by size
+                  json-quote                    delimited by size
+                  json-uptime(1 : pipe-length-uptime)
+                                                delimited by size
+                  json-quote                    delimited by size
+                  ","                          delimited by size
+                  json-quote                    delimited by size
+                  "shell"                       delimited by size
+                  json-quote                    delimited by size
+                  ":"                           delimited by size
+                  json-quote                    delimited by size
+                  json-shell(1 : pipe-length-shell)
+                                                delimited by size
+                  json-quote                    delimited by size
+                  ","                          delimited by size
+                  json-quote                    delimited by size
+                  "run_date"                    delimited by size
+                  json-quote                    delimited by size
+                  ":"                           delimited by size
+                  json-quote                    delimited by size
+                  run-date                      delimited by size
+                  json-quote                    delimited by size
+                  ","                          delimited by size
+                  json-quote                    delimited by size
+                  "run_time"                    delimited by size
+                  json-quote                    delimited by size
+                  ":"                           delimited by size
+                  json-quote                    delimited by size
+                  run-time                      delimited by size
+                  json-quote                    delimited by size
+                  "}"                          delimited by size
+               into export-file-record
+           end-string
+           open extend export-file
+           if export-file-status = "35"
+               open output export-file
+           end-if
+           write export-file-record
+           close export-file.
+
+       capture-run-timestamp.
+           accept run-date from date yyyymmdd
+           accept run-time from time.
+
+       gather-facts.
+           move pipe-run("hostname")    to pipe-details-host
+           perform load-field-control
+           perform sort-field-results
+           perform gather-one-field
+               varying field-index from 1 by 1
+               until field-index > field-count
+           perform map-user-field
+           perform map-os-field
+           perform map-kernel-field
+           perform map-uptime-field
+           perform map-shell-field
+           move pipe-run-multi("df -h") to pipe-details-disk.
 
+       load-field-control.
+           move "N" to field-ctl-eof-switch
+           move 0   to field-count
+           open input field-ctl-file
+           if field-ctl-status = "00"
+               perform read-one-field-ctl
+                   until field-ctl-eof
+                   or field-count >= 10
+               close field-ctl-file
+           else
+               display "FIELDS.CTL not found or unreadable, status="
+                   field-ctl-status
+           end-if.
+
+       read-one-field-ctl.
+           read field-ctl-file
+               at end set field-ctl-eof to true
+               not at end perform store-one-field-ctl
+           end-read.
+
+       store-one-field-ctl.
+           add 1 to field-count
+           move field-ctl-label    to fr-label(field-count)
+           move field-ctl-order    to fr-order(field-count)
+           move field-ctl-command  to fr-command(field-count).
+
+      *> Field control table is sorted into fr-order sequence so both
+      *> the pipe-run gathering pass and display-extra-fields honor
+      *> the display order ops put in FIELDS.CTL, not the order rows
+      *> happened to be read from the file. The five classic fields'
+      *> position on the ASCII-art banner (lines 2-6) stays fixed -
+      *> that layout is baked into the artwork itself and cannot be
+      *> made order-driven without redesigning it - but where a field
+      *> can move (the extra rows below the banner) it does.
+       sort-field-results.
+           perform sort-one-pass
+               varying sort-outer-index from 1 by 1
+               until sort-outer-index >= field-count.
+
+       sort-one-pass.
+           compute sort-inner-limit = field-count - sort-outer-index
+           perform sort-compare-pair
+               varying sort-inner-index from 1 by 1
+               until sort-inner-index > sort-inner-limit.
+
+       sort-compare-pair.
+           if fr-order(sort-inner-index)
+                   > fr-order(sort-inner-index + 1)
+               perform swap-field-result
+           end-if.
+
+       swap-field-result.
+           move field-result(sort-inner-index)
+               to field-result-scratch
+           move field-result(sort-inner-index + 1)
+               to field-result(sort-inner-index)
+           move field-result-scratch
+               to field-result(sort-inner-index + 1).
+
+       gather-one-field.
+           move fr-command(field-index) to pipe-command-scratch
+           move pipe-run(pipe-command-scratch) to pipe-details-scratch
+           if pipe-length-scratch > 256
+               move 256 to field-copy-len
+           else
+               move pipe-length-scratch to field-copy-len
+           end-if
+           move pipe-line-scratch(1 : field-copy-len)
+               to fr-line(field-index)
+           move field-copy-len            to fr-length(field-index)
+           move pipe-run-status-scratch   to fr-status(field-index)
+           move pipe-run-rc-scratch       to fr-rc(field-index).
+
+       find-field-by-label.
+           move 0 to search-result-index
+           perform check-one-field-label
+               varying field-index from 1 by 1
+               until field-index > field-count.
+
+       check-one-field-label.
+           if fr-label(field-index) = search-label
+               move field-index to search-result-index
+           end-if.
+
+       map-user-field.
+           move "USER" to search-label
+           perform find-field-by-label
+           if search-result-index > 0
+               move fr-line(search-result-index)   to pipe-line-user
+               move fr-length(search-result-index) to pipe-length-user
+               move fr-status(search-result-index)
+                   to pipe-run-status in pipe-details-user
+               move fr-rc(search-result-index)
+                   to pipe-run-rc in pipe-details-user
+           else
+               move spaces to pipe-line-user
+               move 0      to pipe-length-user
+               move 1      to pipe-run-status in pipe-details-user
+               move 0      to pipe-run-rc in pipe-details-user
+           end-if.
+
+       map-os-field.
+           move "OS" to search-label
+           perform find-field-by-label
+           if search-result-index > 0
+               move fr-line(search-result-index)   to pipe-line-os
+               move fr-length(search-result-index) to pipe-length-os
+               move fr-status(search-result-index)
+                   to pipe-run-status in pipe-details-os
+               move fr-rc(search-result-index)
+                   to pipe-run-rc in pipe-details-os
+           else
+               move spaces to pipe-line-os
+               move 0      to pipe-length-os
+               move 1      to pipe-run-status in pipe-details-os
+               move 0      to pipe-run-rc in pipe-details-os
+           end-if.
+
+       map-kernel-field.
+           move "KERNEL" to search-label
+           perform find-field-by-label
+           if search-result-index > 0
+               move fr-line(search-result-index)   to pipe-line-kernel
+               move fr-length(search-result-index) to pipe-length-kernel
+               move fr-status(search-result-index)
+                   to pipe-run-status in pipe-details-kernel
+               move fr-rc(search-result-index)
+                   to pipe-run-rc in pipe-details-kernel
+           else
+               move spaces to pipe-line-kernel
+               move 0      to pipe-length-kernel
+               move 1      to pipe-run-status in pipe-details-kernel
+               move 0      to pipe-run-rc in pipe-details-kernel
+           end-if.
+
+       map-uptime-field.
+           move "UPTIME" to search-label
+           perform find-field-by-label
+           if search-result-index > 0
+               move fr-line(search-result-index)   to pipe-line-uptime
+               move fr-length(search-result-index) to pipe-length-uptime
+               move fr-status(search-result-index)
+                   to pipe-run-status in pipe-details-uptime
+               move fr-rc(search-result-index)
+                   to pipe-run-rc in pipe-details-uptime
+           else
+               move spaces to pipe-line-uptime
+               move 0      to pipe-length-uptime
+               move 1      to pipe-run-status in pipe-details-uptime
+               move 0      to pipe-run-rc in pipe-details-uptime
+           end-if.
+
+       map-shell-field.
+           move "SHELL" to search-label
+           perform find-field-by-label
+           if search-result-index > 0
+               move fr-line(search-result-index)   to pipe-line-shell
+               move fr-length(search-result-index) to pipe-length-shell
+               move fr-status(search-result-index)
+                   to pipe-run-status in pipe-details-shell
+               move fr-rc(search-result-index)
+                   to pipe-run-rc in pipe-details-shell
+           else
+               move spaces to pipe-line-shell
+               move 0      to pipe-length-shell
+               move 1      to pipe-run-status in pipe-details-shell
+               move 0      to pipe-run-rc in pipe-details-shell
+           end-if.
+
+       check-pipe-errors.
+           if not pipe-run-ok in pipe-details-host
+               display "HOSTNAME lookup failed, rc="
+                   pipe-run-rc in pipe-details-host
+           end-if
+           if not pipe-run-ok in pipe-details-user
+               display "USER lookup failed, rc="
+                   pipe-run-rc in pipe-details-user
+           end-if
+           if not pipe-run-ok in pipe-details-os
+               display "OS lookup failed, rc="
+                   pipe-run-rc in pipe-details-os
+           end-if
+           if not pipe-run-ok in pipe-details-kernel
+               display "KERNEL lookup failed, rc="
+                   pipe-run-rc in pipe-details-kernel
+           end-if
+           if not pipe-run-ok in pipe-details-uptime
+               display "UPTIME lookup failed, rc="
+                   pipe-run-rc in pipe-details-uptime
+           end-if
+           if not pipe-run-ok in pipe-details-shell
+               display "SHELL lookup failed, rc="
+                   pipe-run-rc in pipe-details-shell
+           end-if
+           if not pipe-disk-ok
+               display "DISK USAGE lookup failed, rc=" pipe-disk-rc
+           end-if.
+
+       check-uptime-threshold.
+           perform split-uptime-words
+           perform evaluate-uptime-words.
+
+       split-uptime-words.
+           move 1 to uptime-split-pointer
+           move 0 to uptime-word-count
+           perform split-one-uptime-word
+               until uptime-split-pointer > pipe-length-uptime
+               or uptime-word-count = 20.
+
+       split-one-uptime-word.
+           add 1 to uptime-word-count
+           move spaces to uptime-word-text(uptime-word-count)
+           unstring pipe-line-uptime(1 : pipe-length-uptime)
+                   delimited by space
+               into uptime-word-text(uptime-word-count)
+                   count in uptime-word-len(uptime-word-count)
+               with pointer uptime-split-pointer
+           end-unstring.
+
+       evaluate-uptime-words.
+           move "N" to day-found-switch
+           move "N" to minute-found-switch
+           move 0   to uptime-hour-word-index
+           move 0   to uptime-hours-since-boot
+
+           perform classify-uptime-word
+               varying uptime-word-index from 1 by 1
+               until uptime-word-index > uptime-word-count
+
+           if uptime-hour-word-index > 1
+               move uptime-word-text(uptime-hour-word-index - 1)
+                   to uptime-prev-word-text
+               move uptime-word-len(uptime-hour-word-index - 1)
+                   to uptime-prev-word-len
+               if uptime-prev-word-text(1 : uptime-prev-word-len)
+                       is numeric
+                   move uptime-prev-word-text(1 : uptime-prev-word-len)
+                       to uptime-hours-since-boot
+               end-if
+           end-if
+
+           move "N" to recently-rebooted-switch
+           if not day-found
+               if uptime-hour-word-index = 0
+                   if minute-found
+                       move "Y" to recently-rebooted-switch
+                   end-if
+               else
+                   if uptime-hours-since-boot < uptime-threshold-hours
+                       move "Y" to recently-rebooted-switch
+                   end-if
+               end-if
+           end-if.
+
+       classify-uptime-word.
+           if uptime-word-text(uptime-word-index)(1 : 3) = "day"
+               move "Y" to day-found-switch
+           end-if
+           if uptime-word-text(uptime-word-index)(1 : 6) = "minute"
+               move "Y" to minute-found-switch
+           end-if
+           if uptime-word-text(uptime-word-index)(1 : 4) = "hour"
+               move uptime-word-index to uptime-hour-word-index
+           end-if.
+
+       display-panel.
            call "SYSTEM" using green
 
            display line-1
 
+           move "USER" to field-label-6
            display line-2 with no advancing
-               display "  USER  " with no advancing
+               display field-label-6 with no advancing
+               display "  " with no advancing
                display pipe-line-user(1 : pipe-length-user)
-           
-           display line-3 with no advancing
-               display "    OS  " with no advancing
-               display pipe-line-os(1 : pipe-length-os)
 
+           perform display-os-line
+
+           move "KERNEL" to field-label-6
            display line-4 with no advancing
-               display "KERNEL  " with no advancing
+               display field-label-6 with no advancing
+               display "  " with no advancing
                display pipe-line-kernel(1 : pipe-length-kernel)
 
+           move "UPTIME" to field-label-6
            display line-5 with no advancing
-               display "UPTIME  " with no advancing
+               display field-label-6 with no advancing
+               display "  " with no advancing
                display pipe-line-uptime(4 : pipe-length-uptime)
 
-           display line-6 with no advancing
-               display " SHELL  " with no advancing
-               display pipe-line-shell(1 : pipe-length-shell)
+           perform display-shell-line
 
            display line-7
-           
+
+           display "  RUN AT  " with no advancing
+               display run-date(1 : 4) "-" run-date(5 : 2) "-"
+                   run-date(7 : 2) " " run-time(1 : 2) ":"
+                   run-time(3 : 2) ":" run-time(5 : 2)
+
+           if recently-rebooted
+               call "SYSTEM" using red
+               display "  *** recently rebooted, verify ***"
+               call "SYSTEM" using green
+           end-if
+
            display space
 
-           call "SYSTEM" using clear
+           call "SYSTEM" using clear.
 
-           stop run.
+       display-os-line.
+           if recently-rebooted
+               call "SYSTEM" using red
+           end-if
+           move "OS" to field-label-6
+           display line-3 with no advancing
+               display field-label-6 with no advancing
+               display "  " with no advancing
+               display pipe-line-os(1 : pipe-length-os)
+           if recently-rebooted
+               call "SYSTEM" using green
+           end-if.
+
+       display-shell-line.
+           if recently-rebooted
+               call "SYSTEM" using red
+           end-if
+           move "SHELL" to field-label-6
+           display line-6 with no advancing
+               display field-label-6 with no advancing
+               display "  " with no advancing
+               display pipe-line-shell(1 : pipe-length-shell)
+           if recently-rebooted
+               call "SYSTEM" using green
+           end-if.
+
+      *> Any control-file rows beyond the five classic banner fields
+      *> (e.g. LOAD AVG, DISK FREE) print as plain label/value lines
+      *> under the banner - no recompile needed to add one.
+       display-extra-fields.
+           perform display-one-extra-field
+               varying field-index from 1 by 1
+               until field-index > field-count.
+
+       display-one-extra-field.
+           if fr-label(field-index) not = "USER"
+               and fr-label(field-index) not = "OS"
+               and fr-label(field-index) not = "KERNEL"
+               and fr-label(field-index) not = "UPTIME"
+               and fr-label(field-index) not = "SHELL"
+               if fr-length(field-index) > 0
+                   display space
+                   display fr-label(field-index) ": "
+                       fr-line(field-index)(1 : fr-length(field-index))
+               end-if
+           end-if.
+
+       display-disk-panel.
+           if pipe-disk-ok
+               display space
+               display "DISK USAGE"
+               perform display-disk-line
+                   varying disk-line-index from 1 by 1
+                   until disk-line-index > pipe-disk-count
+           end-if.
+
+       display-disk-line.
+           if pipe-disk-line-len(disk-line-index) > 0
+               display pipe-disk-line(disk-line-index)
+                   (1 : pipe-disk-line-len(disk-line-index))
+           end-if.
+
+       record-history.
+           move pipe-line-host(1 : pipe-length-host) to hist-host
+           move run-date to hist-date
+           move run-time to hist-time
+           move pipe-line-user(1 : pipe-length-user) to hist-user-line
+           move pipe-length-user   to hist-user-len
+           move pipe-line-os(1 : pipe-length-os) to hist-os-line
+           move pipe-length-os     to hist-os-len
+           move pipe-line-kernel(1 : pipe-length-kernel)
+               to hist-kernel-line
+           move pipe-length-kernel to hist-kernel-len
+           move pipe-line-uptime(1 : pipe-length-uptime)
+               to hist-uptime-line
+           move pipe-length-uptime to hist-uptime-len
+           move pipe-line-shell(1 : pipe-length-shell)
+               to hist-shell-line
+           move pipe-length-shell  to hist-shell-len
+
+           open i-o history-file
+           if history-file-status = "35"
+               open output history-file
+           end-if
+
+           write history-record
+               invalid key
+                   display "history record already exists for "
+                       hist-host " " hist-date " " hist-time
+           end-write
+
+           close history-file.
