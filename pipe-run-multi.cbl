@@ -0,0 +1,177 @@
+       REPLACE ==:BUFFER-SIZE:== BY ==32768==
+               ==:MAX-LINES:==   BY ==200==.
+
+      *> Variant of pipe-run that keeps the whole command output
+      *> instead of just the first line, for commands such as df -h,
+      *> free -m, ip addr or who that return more than one line.
+
+       identification division.
+       function-id. pipe-run-multi.
+
+       environment division.
+           configuration section.
+           repository.
+               function pipe-open
+               function pipe-read
+               function pipe-write
+               function pipe-close.
+
+           input-output section.
+           file-control.
+               select error-log assign to "COBFETCH.ERR"
+                   organization line sequential
+                   file status is error-log-status.
+
+               select audit-log assign to "COBFETCH.AUD"
+                   organization line sequential
+                   file status is audit-log-status.
+
+       data division.
+           file section.
+               fd error-log.
+                   01 error-log-record pic x(200).
+
+               fd audit-log.
+                   01 audit-log-record pic x(200).
+
+           working-storage section.
+      * File pointer
+
+               01 pipe-record.
+                  02 pipe-pointer      usage pointer.
+                  02 pipe-return       usage binary-long.
+
+      * Return of fgets and fputs
+
+               01 pipe-record-out.
+                  02 pipe-read-status  usage pointer.
+                     03 pipe-gone      value null.
+                  02 pipe-write-status usage binary-long.
+               01 pipe-status          usage binary-long.
+
+               01 pipe-line-buffer     pic x(:BUFFER-SIZE:).
+               01 split-pointer        usage binary-long.
+
+               01 err-date             pic x(08).
+               01 err-time             pic x(06).
+
+               01 error-log-status     pic x(02).
+               01 audit-log-status     pic x(02).
+
+           linkage section.
+               01 pipe-command         pic x(:BUFFER-SIZE:).
+               01 pipe-details-multi.
+                   02 pipe-multi-status    pic 9(1).
+                       88 pipe-multi-ok           value 0.
+                       88 pipe-multi-open-failed  value 1.
+                       88 pipe-multi-close-failed value 2.
+                   02 pipe-multi-rc        pic s9(5).
+                   02 pipe-multi-count     pic 9(4).
+                   02 pipe-multi-lines occurs :MAX-LINES: times.
+                       03 pipe-multi-line      pic x(256).
+                       03 pipe-multi-line-len  pic 9(3).
+
+      *> ***************************************************************
+
+       procedure division using
+           pipe-command
+         returning pipe-details-multi.
+
+           move pipe-open(pipe-command, "r") to pipe-record
+           if pipe-return not equal 255 then
+               move pipe-read(pipe-record, pipe-line-buffer)
+                   to pipe-record-out
+               move pipe-close(pipe-record) to pipe-status
+               if pipe-status equal zero then
+                   perform split-into-lines
+                   set pipe-multi-ok to true
+                   move 0 to pipe-multi-rc
+               else
+                   set pipe-multi-close-failed to true
+                   move pipe-status to pipe-multi-rc
+                   perform log-pipe-error
+               end-if
+           else
+               set pipe-multi-open-failed to true
+               move pipe-return to pipe-multi-rc
+               perform log-pipe-error
+           end-if
+           perform log-pipe-audit.
+
+       log-pipe-audit.
+           accept err-date from date yyyymmdd
+           accept err-time from time
+           move spaces to audit-log-record
+           string err-date          delimited by size
+                  " "               delimited by size
+                  err-time          delimited by size
+                  "  status="       delimited by size
+                  pipe-multi-status delimited by size
+                  "  rc="           delimited by size
+                  pipe-multi-rc     delimited by size
+                  "  cmd="          delimited by size
+                  pipe-command      delimited by size
+               into audit-log-record
+           end-string
+      *> COBFETCH.AUD does not exist before the very first pipe-run
+      *> call in a fresh environment - OPEN EXTEND on a line
+      *> sequential file that isn't there yet fails (status "35")
+      *> rather than creating it the way OPEN OUTPUT does.
+           open extend audit-log
+           if audit-log-status = "35"
+               open output audit-log
+           end-if
+           write audit-log-record
+           close audit-log.
+
+      *> UNSTRING's COUNT IN reports source characters examined for
+      *> the segment, not characters that fit in the 256-byte
+      *> receiving item - once the real output is exhausted the
+      *> remaining pipe-line-buffer is nothing but its original
+      *> space-filled tail, and walking into that as a final
+      *> "segment" would report a count spanning most of the buffer.
+      *> Stop before that tail is ever split, and clamp the count of
+      *> any segment (including a final line with no trailing
+      *> newline) to what pipe-multi-line can actually hold.
+       split-into-lines.
+           move 1 to split-pointer
+           move 0 to pipe-multi-count
+           perform split-one-line
+               until split-pointer > length of pipe-line-buffer
+               or pipe-multi-count = :MAX-LINES:
+               or pipe-line-buffer(split-pointer : ) = spaces.
+
+       split-one-line.
+           add 1 to pipe-multi-count
+           unstring pipe-line-buffer delimited by x"0a"
+               into pipe-multi-line(pipe-multi-count)
+                   count in pipe-multi-line-len(pipe-multi-count)
+               with pointer split-pointer
+           end-unstring
+           if pipe-multi-line-len(pipe-multi-count)
+                   > length of pipe-multi-line(pipe-multi-count)
+               move length of pipe-multi-line(pipe-multi-count)
+                   to pipe-multi-line-len(pipe-multi-count)
+           end-if.
+
+       log-pipe-error.
+           accept err-date from date yyyymmdd
+           accept err-time from time
+           move spaces to error-log-record
+           string err-date       delimited by size
+                  " "            delimited by size
+                  err-time       delimited by size
+                  "  rc="        delimited by size
+                  pipe-multi-rc  delimited by size
+                  "  cmd="       delimited by size
+                  pipe-command   delimited by size
+               into error-log-record
+           end-string
+           open extend error-log
+           if error-log-status = "35"
+               open output error-log
+           end-if
+           write error-log-record
+           close error-log.
+
+       end function pipe-run-multi.
