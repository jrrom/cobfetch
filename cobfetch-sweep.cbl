@@ -0,0 +1,292 @@
+       REPLACE ==:BUFFER-SIZE:== BY ==32768==.
+
+       identification division.
+       program-id. cobfetch-sweep.
+
+      *> Batch driver for cobfetch - runs the same five pipe-run
+      *> checks cobfetch does interactively, once per host, over
+      *> ssh, and writes one consolidated report instead of a
+      *> console panel per host.
+
+       environment division.
+           configuration section.
+           repository.
+               function pipe-run.
+
+           input-output section.
+           file-control.
+               select host-file assign to "HOSTLIST.DAT"
+                   organization line sequential
+                   file status is host-file-status.
+               select report-file assign to "SWEEP.RPT"
+                   organization line sequential
+                   file status is report-file-status.
+               select checkpoint-file assign to "SWEEP.CKP"
+                   organization line sequential
+                   file status is checkpoint-file-status.
+
+       data division.
+           file section.
+               fd host-file.
+                   01 host-file-record pic x(64).
+
+               fd report-file.
+                   01 report-file-record pic x(300).
+
+               fd checkpoint-file.
+                   01 checkpoint-file-record pic x(64).
+
+           working-storage section.
+               copy sweeprec.
+
+               01 host-file-status    pic x(02).
+               01 report-file-status  pic x(02).
+               01 sweep-eof-switch    pic x(01) value "N".
+                   88 sweep-eof            value "Y".
+
+      *> Checkpoint/restart - one line per host already processed
+      *> (success or failure) so a sweep that dies partway through
+      *> (an ssh timeout, pipe-return equal 255 in pipe-run) can be
+      *> restarted and pick up with the next unprocessed host.
+               01 checkpoint-file-status  pic x(02).
+               01 checkpoint-eof-switch   pic x(01) value "N".
+                   88 checkpoint-eof          value "Y".
+               01 checkpoint-exists-switch pic x(01) value "N".
+                   88 checkpoint-exists        value "Y".
+               01 already-done-switch     pic x(01) value "N".
+                   88 already-done            value "Y".
+               01 checkpoint-host-count   pic 9(4) value 0.
+               01 checkpoint-hosts.
+                   02 checkpoint-host occurs 1000 times pic x(64).
+               01 checkpoint-search-index usage binary-long.
+
+               01 pipe-details-user.
+                   02 pipe-line-user     pic x(:BUFFER-SIZE:).
+                   02 pipe-length-user   pic 9(5).
+                   02 pipe-run-status    pic 9(1).
+                       88 pipe-run-ok         value 0.
+                   02 pipe-run-rc        pic s9(5).
+
+               01 pipe-details-os.
+                   02 pipe-line-os       pic x(:BUFFER-SIZE:).
+                   02 pipe-length-os     pic 9(5).
+                   02 pipe-run-status    pic 9(1).
+                       88 pipe-run-ok         value 0.
+                   02 pipe-run-rc        pic s9(5).
+
+               01 pipe-details-kernel.
+                   02 pipe-line-kernel   pic x(:BUFFER-SIZE:).
+                   02 pipe-length-kernel pic 9(5).
+                   02 pipe-run-status    pic 9(1).
+                       88 pipe-run-ok         value 0.
+                   02 pipe-run-rc        pic s9(5).
+
+               01 pipe-details-uptime.
+                   02 pipe-line-uptime   pic x(:BUFFER-SIZE:).
+                   02 pipe-length-uptime pic 9(5).
+                   02 pipe-run-status    pic 9(1).
+                       88 pipe-run-ok         value 0.
+                   02 pipe-run-rc        pic s9(5).
+
+               01 pipe-details-shell.
+                   02 pipe-line-shell    pic x(:BUFFER-SIZE:).
+                   02 pipe-length-shell  pic 9(5).
+                   02 pipe-run-status    pic 9(1).
+                       88 pipe-run-ok         value 0.
+                   02 pipe-run-rc        pic s9(5).
+
+               01 ssh-command             pic x(:BUFFER-SIZE:).
+
+               01 run-date                pic x(08).
+               01 run-time                pic x(06).
+
+      *> ***************************************************************
+
+       procedure division.
+
+           perform capture-run-timestamp
+           perform open-sweep-files
+           perform process-hosts until sweep-eof
+           perform close-sweep-files
+
+           stop run.
+
+       capture-run-timestamp.
+           accept run-date from date yyyymmdd
+           accept run-time from time.
+
+       open-sweep-files.
+           perform load-checkpoint
+           open input host-file
+           if host-file-status not = "00"
+               display "HOSTLIST.DAT not found or unreadable, status="
+                   host-file-status
+               set sweep-eof to true
+           end-if
+           if checkpoint-exists
+               open extend report-file
+               open extend checkpoint-file
+           else
+               open output report-file
+               open output checkpoint-file
+           end-if
+           if report-file-status not = "00"
+               display "SWEEP.RPT could not be opened, status="
+                   report-file-status
+               set sweep-eof to true
+           end-if.
+
+       close-sweep-files.
+           close host-file
+           close report-file
+           close checkpoint-file.
+
+       load-checkpoint.
+           move "N" to checkpoint-eof-switch
+           move "N" to checkpoint-exists-switch
+           move 0   to checkpoint-host-count
+           open input checkpoint-file
+           if checkpoint-file-status = "00"
+               set checkpoint-exists to true
+               perform read-one-checkpoint
+                   until checkpoint-eof
+                   or checkpoint-host-count >= 1000
+           end-if
+           close checkpoint-file.
+
+       read-one-checkpoint.
+           read checkpoint-file
+               at end set checkpoint-eof to true
+               not at end perform store-one-checkpoint
+           end-read.
+
+       store-one-checkpoint.
+           add 1 to checkpoint-host-count
+           move checkpoint-file-record
+               to checkpoint-host(checkpoint-host-count).
+
+       process-hosts.
+           read host-file into sweep-host-name
+               at end set sweep-eof to true
+               not at end perform handle-one-host
+           end-read.
+
+       handle-one-host.
+           perform check-already-done
+           if not already-done
+               perform process-one-host
+               perform write-checkpoint-record
+           end-if.
+
+       check-already-done.
+           move "N" to already-done-switch
+           perform check-one-checkpoint-host
+               varying checkpoint-search-index from 1 by 1
+               until checkpoint-search-index > checkpoint-host-count
+               or already-done.
+
+       check-one-checkpoint-host.
+           if checkpoint-host(checkpoint-search-index)
+                   = sweep-host-name
+               set already-done to true
+           end-if.
+
+       write-checkpoint-record.
+           move sweep-host-name to checkpoint-file-record
+           write checkpoint-file-record.
+
+       process-one-host.
+           move sweep-host-name to sweep-rpt-host
+
+           string "ssh " delimited by size
+                   sweep-host-name delimited by space
+                   " 'echo $USER'" delimited by size
+               into ssh-command
+           end-string
+           move pipe-run(ssh-command) to pipe-details-user
+
+           string "ssh " delimited by size
+                   sweep-host-name delimited by space
+                   " '. /etc/os-release && echo $PRETTY_NAME'"
+                       delimited by size
+               into ssh-command
+           end-string
+           move pipe-run(ssh-command) to pipe-details-os
+
+           string "ssh " delimited by size
+                   sweep-host-name delimited by space
+                   " 'uname -r'" delimited by size
+               into ssh-command
+           end-string
+           move pipe-run(ssh-command) to pipe-details-kernel
+
+           string "ssh " delimited by size
+                   sweep-host-name delimited by space
+                   " 'uptime -p'" delimited by size
+               into ssh-command
+           end-string
+           move pipe-run(ssh-command) to pipe-details-uptime
+
+           string "ssh " delimited by size
+                   sweep-host-name delimited by space
+                   " 'echo $SHELL'" delimited by size
+               into ssh-command
+           end-string
+           move pipe-run(ssh-command) to pipe-details-shell
+
+           move pipe-line-user(1 : pipe-length-user)
+               to sweep-rpt-user
+           move pipe-line-os(1 : pipe-length-os)
+               to sweep-rpt-os
+           move pipe-line-kernel(1 : pipe-length-kernel)
+               to sweep-rpt-kernel
+           move pipe-line-uptime(1 : pipe-length-uptime)
+               to sweep-rpt-uptime
+           move pipe-line-shell(1 : pipe-length-shell)
+               to sweep-rpt-shell
+           move run-date to sweep-rpt-date
+           move run-time to sweep-rpt-time
+           perform set-sweep-outcome
+
+           perform write-sweep-report.
+
+       set-sweep-outcome.
+           set sweep-rpt-ok to true
+           if not pipe-run-ok in pipe-details-user
+               set sweep-rpt-failed to true
+           end-if
+           if not pipe-run-ok in pipe-details-os
+               set sweep-rpt-failed to true
+           end-if
+           if not pipe-run-ok in pipe-details-kernel
+               set sweep-rpt-failed to true
+           end-if
+           if not pipe-run-ok in pipe-details-uptime
+               set sweep-rpt-failed to true
+           end-if
+           if not pipe-run-ok in pipe-details-shell
+               set sweep-rpt-failed to true
+           end-if.
+
+       write-sweep-report.
+           move spaces to report-file-record
+           string sweep-rpt-host    delimited by space
+                  "  "              delimited by size
+                  sweep-rpt-user    delimited by space
+                  "  "              delimited by size
+                  sweep-rpt-os      delimited by space
+                  "  "              delimited by size
+                  sweep-rpt-kernel  delimited by space
+                  "  "              delimited by size
+                  sweep-rpt-uptime  delimited by space
+                  "  "              delimited by size
+                  sweep-rpt-shell   delimited by space
+                  "  "              delimited by size
+                  sweep-rpt-date    delimited by size
+                  " "               delimited by size
+                  sweep-rpt-time    delimited by size
+                  "  "              delimited by size
+                  sweep-rpt-status  delimited by space
+               into report-file-record
+           end-string
+           write report-file-record.
