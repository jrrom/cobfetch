@@ -11,47 +11,128 @@
                function pipe-write
                function pipe-close.
 
+           input-output section.
+           file-control.
+               select error-log assign to "COBFETCH.ERR"
+                   organization line sequential
+                   file status is error-log-status.
+
+               select audit-log assign to "COBFETCH.AUD"
+                   organization line sequential
+                   file status is audit-log-status.
+
        data division.
+           file section.
+               fd error-log.
+                   01 error-log-record pic x(200).
+
+               fd audit-log.
+                   01 audit-log-record pic x(200).
+
            working-storage section.
       * File pointer
-      
+
                01 pipe-record.
                   02 pipe-pointer      usage pointer.
                   02 pipe-return       usage binary-long.
 
       * Return of fgets and fputs
-      
+
                01 pipe-record-out.
                   02 pipe-read-status  usage pointer.
                      03 pipe-gone      value null.
                   02 pipe-write-status usage binary-long.
                01 pipe-status          usage binary-long.
 
+               01 err-date             pic x(08).
+               01 err-time             pic x(06).
+
+               01 error-log-status     pic x(02).
+               01 audit-log-status     pic x(02).
+
            linkage section.
                01 pipe-command         pic x(:BUFFER-SIZE:).
                01 pipe-details.
                    02 pipe-line            pic x(:BUFFER-SIZE:).
                    02 pipe-length          pic 9(5).
+                   02 pipe-run-status      pic 9(1).
+                       88 pipe-run-ok           value 0.
+                       88 pipe-run-open-failed  value 1.
+                       88 pipe-run-close-failed value 2.
+                   02 pipe-run-rc          pic s9(5).
 
       *> ***************************************************************
-      
+
        procedure division using
            pipe-command
          returning pipe-details.
 
            move pipe-open(pipe-command, "r") to pipe-record
-           if pipe-return not equal 255 then 
+           if pipe-return not equal 255 then
                move pipe-read(pipe-record, pipe-line) to pipe-record-out
                move pipe-close(pipe-record) to pipe-status
                if pipe-status equal zero then
                    unstring pipe-line delimited by x"0a" into pipe-line
                        count in pipe-length
                    end-unstring
+                   set pipe-run-ok to true
+                   move 0 to pipe-run-rc
                else
-                   display "ERROR!"
+                   set pipe-run-close-failed to true
+                   move pipe-status to pipe-run-rc
+                   perform log-pipe-error
                end-if
            else
-               display "ERROR!"
-           end-if.
+               set pipe-run-open-failed to true
+               move pipe-return to pipe-run-rc
+               perform log-pipe-error
+           end-if
+           perform log-pipe-audit.
+
+       log-pipe-audit.
+           accept err-date from date yyyymmdd
+           accept err-time from time
+           move spaces to audit-log-record
+           string err-date        delimited by size
+                  " "             delimited by size
+                  err-time        delimited by size
+                  "  status="     delimited by size
+                  pipe-run-status delimited by size
+                  "  rc="         delimited by size
+                  pipe-run-rc     delimited by size
+                  "  cmd="        delimited by size
+                  pipe-command    delimited by size
+               into audit-log-record
+           end-string
+      *> COBFETCH.AUD does not exist before the very first pipe-run
+      *> call in a fresh environment - OPEN EXTEND on a line
+      *> sequential file that isn't there yet fails (status "35")
+      *> rather than creating it the way OPEN OUTPUT does.
+           open extend audit-log
+           if audit-log-status = "35"
+               open output audit-log
+           end-if
+           write audit-log-record
+           close audit-log.
+
+       log-pipe-error.
+           accept err-date from date yyyymmdd
+           accept err-time from time
+           move spaces to error-log-record
+           string err-date       delimited by size
+                  " "            delimited by size
+                  err-time       delimited by size
+                  "  rc="        delimited by size
+                  pipe-run-rc    delimited by size
+                  "  cmd="       delimited by size
+                  pipe-command   delimited by size
+               into error-log-record
+           end-string
+           open extend error-log
+           if error-log-status = "35"
+               open output error-log
+           end-if
+           write error-log-record
+           close error-log.
 
        end function pipe-run.
